@@ -0,0 +1,13 @@
+      *****************************************************
+      *    AUDITREC - TESTA CALL AUDIT TRAIL RECORD       *
+      *    WRITTEN TO TD QUEUE 'AUDT', READ BY TESTREP    *
+      *****************************************************
+       01 AUDIT-RECORD.
+           03 AU-TRAN-ID             PIC X(4).
+           03 AU-TERM-ID             PIC X(4).
+           03 AU-DATE                PIC X(8).
+           03 AU-TIME                PIC 9(6).
+           03 AU-REGION-CODE         PIC X(4).
+           03 AU-REGION-NAME         PIC X(20).
+           03 AU-TIMEZONE            PIC X(10).
+           03 AU-CURRENCY            PIC X(3).
