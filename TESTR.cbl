@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TESTR'.
+      *****************************************************
+      *    TESTR - REFRESH TRANSACTION FOR THE TESTA       *
+      *    REGION REFERENCE FILES (REGNTAB, TERMREG).      *
+      *    RUN IT ONLINE AS A DEDICATED TRANSACTION AFTER   *
+      *    THE UNDERLYING VSAM DATASETS HAVE BEEN RELOADED  *
+      *    BY BATCH, OR LIST IT IN THE PLT SO IT RUNS AT    *
+      *    CICS START-UP -- NO REGION CYCLE REQUIRED EITHER *
+      *    WAY.                                             *
+      *****************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                       PIC S9(8) COMP.
+       01 WS-REFRESH-MSG.
+           03 FILLER                     PIC X(24)
+               VALUE 'TESTR REFRESH OF '.
+           03 WS-MSG-FILE                PIC X(8).
+           03 FILLER                     PIC X(1) VALUE SPACE.
+           03 WS-MSG-STATUS               PIC X(10).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 'REGNTAB' TO WS-MSG-FILE.
+           PERFORM 1000-REFRESH-FILE.
+           MOVE 'TERMREG' TO WS-MSG-FILE.
+           PERFORM 1000-REFRESH-FILE.
+           EXEC CICS RETURN END-EXEC.
+
+       1000-REFRESH-FILE.
+           EXEC CICS SET FILE(WS-MSG-FILE)
+                   CLOSED
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'CLOSE FAIL' TO WS-MSG-STATUS
+               PERFORM 2000-LOG-REFRESH
+           END-IF.
+           EXEC CICS SET FILE(WS-MSG-FILE)
+                   OPENED
+                   ENABLED
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'RELOADED' TO WS-MSG-STATUS
+           ELSE
+               MOVE 'OPEN FAIL' TO WS-MSG-STATUS
+           END-IF.
+           PERFORM 2000-LOG-REFRESH.
+
+       2000-LOG-REFRESH.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-REFRESH-MSG)
+                   LENGTH(LENGTH OF WS-REFRESH-MSG)
+           END-EXEC.
