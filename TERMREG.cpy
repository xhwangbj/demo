@@ -0,0 +1,7 @@
+      *****************************************************
+      *    TERMREG - TERMINAL/USER TO REGION CODE LOOKUP  *
+      *    VSAM KSDS, KEY = TR-TERM-USER-ID                *
+      *****************************************************
+       01 TERMREG-RECORD.
+           03 TR-TERM-USER-ID       PIC X(8).
+           03 TR-REGION-CODE        PIC X(4).
