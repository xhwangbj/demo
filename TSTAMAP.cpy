@@ -0,0 +1,43 @@
+      *****************************************************
+      *    TSTAMAP - SYMBOLIC MAP FOR MAPSET TESTASET      *
+      *    GENERATED LAYOUT FOR MAP TSTAMAP (BMS)          *
+      *****************************************************
+       01 TSTAMAPI.
+           02 FILLER                PIC X(12).
+           02 REQCDL                PIC S9(4) COMP.
+           02 REQCDF                PIC X.
+           02 FILLER REDEFINES REQCDF.
+               03 REQCDA             PIC X.
+           02 REQCDI                PIC X(4).
+           02 REGNAML               PIC S9(4) COMP.
+           02 REGNAMF               PIC X.
+           02 FILLER REDEFINES REGNAMF.
+               03 REGNAMA            PIC X.
+           02 REGNAMI               PIC X(20).
+           02 TMZONEL               PIC S9(4) COMP.
+           02 TMZONEF               PIC X.
+           02 FILLER REDEFINES TMZONEF.
+               03 TMZONEA            PIC X.
+           02 TMZONEI               PIC X(10).
+           02 CURRCDL               PIC S9(4) COMP.
+           02 CURRCDF               PIC X.
+           02 FILLER REDEFINES CURRCDF.
+               03 CURRCDA            PIC X.
+           02 CURRCDI               PIC X(3).
+           02 ERRMSGL               PIC S9(4) COMP.
+           02 ERRMSGF               PIC X.
+           02 FILLER REDEFINES ERRMSGF.
+               03 ERRMSGA            PIC X.
+           02 ERRMSGI               PIC X(40).
+       01 TSTAMAPO REDEFINES TSTAMAPI.
+           02 FILLER                PIC X(12).
+           02 FILLER                PIC X(3).
+           02 REQCDO                PIC X(4).
+           02 FILLER                PIC X(3).
+           02 REGNAMO               PIC X(20).
+           02 FILLER                PIC X(3).
+           02 TMZONEO               PIC X(10).
+           02 FILLER                PIC X(3).
+           02 CURRCDO               PIC X(3).
+           02 FILLER                PIC X(3).
+           02 ERRMSGO               PIC X(40).
