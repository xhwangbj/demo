@@ -0,0 +1,20 @@
+      *****************************************************
+      *    TESTACOM - TESTA DFHCOMMAREA LAYOUT             *
+      *    CA-REQUEST-CODE IS THE ONLY INPUT FIELD; THE     *
+      *    REMAINDER IS THE STRUCTURED REGION RECORD TESTA  *
+      *    HANDS BACK, PLUS THE CALL-STATUS FIELDS SET ON   *
+      *    NORMAL COMPLETION OR ABEND RECOVERY.             *
+      *    CA-RETURN-CODE: '00' = OK, '04' = REQUEST CODE   *
+      *    NOT FOUND IN REGNTAB (BAD INPUT, NOT TRANSIENT), *
+      *    '99' = FAILED -- EITHER A TRANSIENT REGNTAB/     *
+      *    TERMREG ACCESS FAILURE OR ABEND RECOVERY.        *
+      *    CA-RETRY-IND:   'Y' = SAFE TO RETRY, 'N' = NOT.  *
+      *****************************************************
+       01 DFHCOMMAREA.
+           03 CA-REQUEST-CODE        PIC X(4).
+           03 CA-REGION-CODE         PIC X(4).
+           03 CA-REGION-NAME         PIC X(20).
+           03 CA-TIMEZONE            PIC X(10).
+           03 CA-CURRENCY            PIC X(3).
+           03 CA-RETURN-CODE         PIC X(2).
+           03 CA-RETRY-IND           PIC X(1).
