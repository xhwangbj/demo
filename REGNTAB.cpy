@@ -0,0 +1,14 @@
+      *****************************************************
+      *    REGNTAB - REGION REFERENCE TABLE                *
+      *    VSAM KSDS, KEY = RT-REGION-CODE                 *
+      *    VALID CODES: NA, EMEA, APAC, LATM               *
+      *    LATM IS THE 4-CHAR CONTRACTED CODE FOR LATAM -- *
+      *    RT-REGION-CODE IS PIC X(4) LIKE EVERY OTHER KEY *
+      *    IN THIS FAMILY, SO THE FULL WORD DOES NOT FIT;  *
+      *    CALLERS MUST PASS 'LATM', NOT 'LATAM'.          *
+      *****************************************************
+       01 REGNTAB-RECORD.
+           03 RT-REGION-CODE         PIC X(4).
+           03 RT-REGION-NAME         PIC X(20).
+           03 RT-TIMEZONE            PIC X(10).
+           03 RT-CURRENCY            PIC X(3).
