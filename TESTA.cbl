@@ -1,12 +1,276 @@
-       IDENTIFICATION DIVISION.                        
-       PROGRAM-ID. 'TESTA'.                            
-       DATA DIVISION.                                  
-       WORKING-STORAGE SECTION.                        
-       01 WS-COMMAREA.                                 
-           03 DATAFLD                  PIC X(20).                                
-       LINKAGE SECTION.                                
-       01 DFHCOMMAREA PIC X(20).                       
-       PROCEDURE DIVISION.                             
-           MOVE 'NORTH AMERICAN' TO DATAFLD.           
-           MOVE WS-COMMAREA TO DFHCOMMAREA.            
-       EXEC CICS RETURN END-EXEC.                      
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TESTA'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REGION-INFO.
+           03 WS-REGION-CODE           PIC X(4).
+           03 WS-REGION-NAME           PIC X(20).
+           03 WS-TIMEZONE              PIC X(10).
+           03 WS-CURRENCY              PIC X(3).
+       01 WS-RESP                      PIC S9(8) COMP.
+       01 WS-LOOKUP-KEY                PIC X(8).
+       01 WS-REQUEST-CODE              PIC X(4).
+       01 WS-LOOKUP-FOUND              PIC X VALUE 'Y'.
+       01 WS-LOOKUP-RETRY              PIC X VALUE 'N'.
+      *    'Y' WHEN THE REGNTAB READ IN 1100-LOOKUP-BY-CODE FAILED FOR
+      *    A REASON OTHER THAN DFHRESP(NOTFND) -- A TRANSIENT FAILURE,
+      *    NOT A BAD REQUEST CODE.
+       01 WS-ABSTIME                   PIC S9(15) COMP-3.
+       01 WS-TIME-PACKED               PIC S9(7) COMP-3.
+       01 WS-RET-RESP                  PIC S9(8) COMP.
+       01 WS-RET-RESP2                 PIC S9(8) COMP.
+       01 WS-RETURN-ERR-MSG.
+           03 FILLER                   PIC X(20)
+                                        VALUE 'TESTA RETURN FAILED '.
+           03 WS-ERR-RESP               PIC 9(8).
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-ERR-RESP2              PIC 9(8).
+       01 WS-ABCODE                    PIC X(4).
+       01 WS-ABEND-MSG.
+           03 FILLER                   PIC X(17)
+                                        VALUE 'TESTA ABEND CODE'.
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-MSG-ABCODE             PIC X(4).
+       01 WS-INTERACTIVE-TRANID        PIC X(4) VALUE 'TSTI'.
+      *    'TSTI' IS A SEPARATE PCT ENTRY POINTING AT THIS SAME
+      *    PROGRAM, DEFINED FOR OPERATORS TO KEY IN AT A TERMINAL.
+      *    PROGRAM-TO-PROGRAM CALLERS MUST USE 'TEST' AND ALWAYS
+      *    PASS A COMMAREA -- EIBCALEN=0 UNDER ANY OTHER TRANID IS
+      *    TREATED AS AN OMITTED COMMAREA, NOT A TERMINAL DIALOG.
+       01 WS-AUDIT-FAIL-MSG.
+           03 FILLER                   PIC X(21)
+                                        VALUE 'TESTA AUDIT WRITE FLD'.
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-AUDIT-RESP             PIC 9(8).
+       01 WS-SEND-FAIL-MSG.
+           03 FILLER                   PIC X(19)
+                                        VALUE 'TESTA SEND MAP FLD'.
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-SEND-RESP              PIC 9(8).
+       01 WS-TERMREG-FAIL-MSG.
+           03 FILLER                   PIC X(20)
+                                        VALUE 'TESTA TERMREG RD FLD'.
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-TERMREG-RESP           PIC 9(8).
+       COPY TERMREG.
+       COPY REGNTAB.
+       COPY AUDITREC.
+       COPY TSTAMAP.
+       COPY DFHAID.
+       LINKAGE SECTION.
+       COPY TESTACOM.
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE ABEND LABEL(9500-ABEND-RECOVERY) END-EXEC.
+           IF EIBCALEN = 0
+               IF EIBTRNID = WS-INTERACTIVE-TRANID
+                   PERFORM 3000-TERMINAL-DIALOG
+               ELSE
+                   EXEC CICS ABEND ABCODE('CALN') END-EXEC
+               END-IF
+           ELSE
+               IF EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+                   EXEC CICS ABEND ABCODE('CALN') END-EXEC
+               END-IF
+               MOVE CA-REQUEST-CODE TO WS-REQUEST-CODE
+               PERFORM 1000-LOOKUP-REGION
+               MOVE WS-REGION-CODE TO CA-REGION-CODE
+               MOVE WS-REGION-NAME TO CA-REGION-NAME
+               MOVE WS-TIMEZONE TO CA-TIMEZONE
+               MOVE WS-CURRENCY TO CA-CURRENCY
+               IF WS-LOOKUP-FOUND = 'Y'
+                   MOVE '00' TO CA-RETURN-CODE
+                   MOVE 'N' TO CA-RETRY-IND
+               ELSE
+                   IF WS-LOOKUP-RETRY = 'Y'
+                       MOVE '99' TO CA-RETURN-CODE
+                       MOVE 'Y' TO CA-RETRY-IND
+                   ELSE
+                       MOVE '04' TO CA-RETURN-CODE
+                       MOVE 'N' TO CA-RETRY-IND
+                   END-IF
+               END-IF
+               PERFORM 2000-WRITE-AUDIT
+           END-IF.
+           EXEC CICS RETURN
+                   RESP(WS-RET-RESP)
+                   RESP2(WS-RET-RESP2)
+           END-EXEC.
+           IF WS-RET-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 9000-RETURN-ERROR
+           END-IF.
+
+       1000-LOOKUP-REGION.
+           MOVE SPACES TO WS-REGION-CODE.
+           MOVE SPACES TO WS-REGION-NAME.
+           MOVE SPACES TO WS-TIMEZONE.
+           MOVE SPACES TO WS-CURRENCY.
+           IF WS-REQUEST-CODE NOT = SPACES
+               PERFORM 1100-LOOKUP-BY-CODE
+           ELSE
+               PERFORM 1200-LOOKUP-BY-TERMUSER
+           END-IF.
+
+       1100-LOOKUP-BY-CODE.
+           MOVE 'N' TO WS-LOOKUP-RETRY.
+           EXEC CICS READ FILE('REGNTAB')
+                   INTO(REGNTAB-RECORD)
+                   RIDFLD(WS-REQUEST-CODE)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE RT-REGION-CODE TO WS-REGION-CODE
+               MOVE RT-REGION-NAME TO WS-REGION-NAME
+               MOVE RT-TIMEZONE TO WS-TIMEZONE
+               MOVE RT-CURRENCY TO WS-CURRENCY
+               MOVE 'Y' TO WS-LOOKUP-FOUND
+           ELSE
+               MOVE 'N' TO WS-LOOKUP-FOUND
+               IF WS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE 'Y' TO WS-LOOKUP-RETRY
+               END-IF
+           END-IF.
+
+       1200-LOOKUP-BY-TERMUSER.
+           IF EIBTRMID NOT = SPACES
+               MOVE EIBTRMID TO WS-LOOKUP-KEY
+           ELSE
+               EXEC CICS ASSIGN USERID(WS-LOOKUP-KEY) END-EXEC
+           END-IF.
+           EXEC CICS READ FILE('TERMREG')
+                   INTO(TERMREG-RECORD)
+                   RIDFLD(WS-LOOKUP-KEY)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE TR-REGION-CODE TO WS-REQUEST-CODE
+           ELSE
+               IF WS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE WS-RESP TO WS-TERMREG-RESP
+                   EXEC CICS WRITEQ TD QUEUE('CSMT')
+                           FROM(WS-TERMREG-FAIL-MSG)
+                           LENGTH(LENGTH OF WS-TERMREG-FAIL-MSG)
+                   END-EXEC
+               END-IF
+               MOVE 'NA  ' TO WS-REQUEST-CODE
+           END-IF.
+           PERFORM 1100-LOOKUP-BY-CODE.
+
+       2000-WRITE-AUDIT.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                   YYYYMMDD(AU-DATE)
+                   TIME(WS-TIME-PACKED)
+           END-EXEC.
+           MOVE WS-TIME-PACKED TO AU-TIME.
+           MOVE EIBTRNID TO AU-TRAN-ID.
+           MOVE EIBTRMID TO AU-TERM-ID.
+           MOVE WS-REGION-CODE TO AU-REGION-CODE.
+           MOVE WS-REGION-NAME TO AU-REGION-NAME.
+           MOVE WS-TIMEZONE TO AU-TIMEZONE.
+           MOVE WS-CURRENCY TO AU-CURRENCY.
+           EXEC CICS WRITEQ TD QUEUE('AUDT')
+                   FROM(AUDIT-RECORD)
+                   LENGTH(LENGTH OF AUDIT-RECORD)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-RESP TO WS-AUDIT-RESP
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                       FROM(WS-AUDIT-FAIL-MSG)
+                       LENGTH(LENGTH OF WS-AUDIT-FAIL-MSG)
+               END-EXEC
+           END-IF.
+
+       3000-TERMINAL-DIALOG.
+           MOVE SPACES TO TSTAMAPO.
+           EXEC CICS SEND MAP('TSTAMAP') MAPSET('TESTASET')
+                   FROM(TSTAMAPO)
+                   ERASE
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 9100-SEND-MAP-ERROR
+           END-IF.
+           PERFORM 3100-RECEIVE-AND-RESPOND
+               UNTIL EIBAID = DFHCLEAR.
+
+       3100-RECEIVE-AND-RESPOND.
+           EXEC CICS RECEIVE MAP('TSTAMAP') MAPSET('TESTASET')
+                   INTO(TSTAMAPI)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF EIBAID NOT = DFHCLEAR
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE REQCDI TO WS-REQUEST-CODE
+                   PERFORM 1000-LOOKUP-REGION
+                   IF WS-LOOKUP-FOUND = 'Y'
+                       MOVE WS-REGION-NAME TO REGNAMO
+                       MOVE WS-TIMEZONE TO TMZONEO
+                       MOVE WS-CURRENCY TO CURRCDO
+                       MOVE SPACES TO ERRMSGO
+                   ELSE
+                       MOVE SPACES TO REGNAMO
+                       MOVE SPACES TO TMZONEO
+                       MOVE SPACES TO CURRCDO
+                       IF WS-LOOKUP-RETRY = 'Y'
+                           MOVE 'REGION TABLE UNAVAILABLE - TRY AGAIN'
+                                   TO ERRMSGO
+                       ELSE
+                           MOVE 'INVALID CODE - PRESS CLEAR TO EXIT'
+                                   TO ERRMSGO
+                       END-IF
+                   END-IF
+                   PERFORM 2000-WRITE-AUDIT
+               ELSE
+                   MOVE SPACES TO REGNAMO
+                   MOVE SPACES TO TMZONEO
+                   MOVE SPACES TO CURRCDO
+                   MOVE 'INVALID INPUT - PRESS CLEAR TO EXIT'
+                           TO ERRMSGO
+               END-IF
+               EXEC CICS SEND MAP('TSTAMAP') MAPSET('TESTASET')
+                       FROM(TSTAMAPO)
+                       DATAONLY
+                       RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM 9100-SEND-MAP-ERROR
+               END-IF
+           END-IF.
+
+       9000-RETURN-ERROR.
+           MOVE WS-RET-RESP TO WS-ERR-RESP.
+           MOVE WS-RET-RESP2 TO WS-ERR-RESP2.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-RETURN-ERR-MSG)
+                   LENGTH(LENGTH OF WS-RETURN-ERR-MSG)
+           END-EXEC.
+           EXEC CICS ABEND ABCODE('RETF') END-EXEC.
+
+       9100-SEND-MAP-ERROR.
+           MOVE WS-RESP TO WS-SEND-RESP.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-SEND-FAIL-MSG)
+                   LENGTH(LENGTH OF WS-SEND-FAIL-MSG)
+           END-EXEC.
+           EXEC CICS ABEND ABCODE('SMAP') END-EXEC.
+
+       9500-ABEND-RECOVERY.
+           EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+           EXEC CICS ASSIGN ABCODE(WS-ABCODE) END-EXEC.
+           MOVE WS-ABCODE TO WS-MSG-ABCODE.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-ABEND-MSG)
+                   LENGTH(LENGTH OF WS-ABEND-MSG)
+           END-EXEC.
+           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+               MOVE '99' TO CA-RETURN-CODE
+               EVALUATE WS-ABCODE
+                   WHEN 'RETF'
+                   WHEN 'SMAP'
+                       MOVE 'Y' TO CA-RETRY-IND
+                   WHEN OTHER
+                       MOVE 'N' TO CA-RETRY-IND
+               END-EVALUATE
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
