@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TESTREP'.
+      *****************************************************
+      *    TESTREP - NIGHTLY BATCH REPORT OF TESTA CALL   *
+      *    VOLUME BY REGION AND DAY, READ FROM THE AUDT    *
+      *    EXTRAPARTITION DATASET WRITTEN BY TESTA.         *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'RPTOUT'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+       01 WS-TABLE-COUNT                PIC S9(4) COMP VALUE 0.
+       01 WS-SUB                        PIC S9(4) COMP.
+       01 WS-SUB2                       PIC S9(4) COMP.
+       01 WS-FOUND-SWITCH                PIC X.
+       01 WS-GRAND-TOTAL                PIC 9(7) VALUE 0.
+       01 WS-TABLE-MAX                  PIC S9(4) COMP VALUE 200.
+       01 WS-SKIPPED-COUNT              PIC 9(7) VALUE 0.
+       01 WS-SUMMARY-TABLE.
+           03 WS-SUMMARY-ENTRY OCCURS 200 TIMES.
+               05 WS-SUM-DATE            PIC X(8).
+               05 WS-SUM-REGION          PIC X(20).
+               05 WS-SUM-COUNT           PIC 9(7).
+       01 WS-TEMP-ENTRY.
+           03 WS-TMP-DATE                PIC X(8).
+           03 WS-TMP-REGION              PIC X(20).
+           03 WS-TMP-COUNT               PIC 9(7).
+       01 WS-HEADING-1.
+           03 FILLER                    PIC X(80)
+               VALUE 'TESTA CALL VOLUME BY REGION AND DAY'.
+       01 WS-HEADING-2.
+           03 FILLER                    PIC X(10) VALUE 'DATE'.
+           03 FILLER                    PIC X(22) VALUE 'REGION'.
+           03 FILLER                    PIC X(10) VALUE 'CALLS'.
+       01 WS-DETAIL-LINE.
+           03 WS-DTL-DATE                PIC X(10).
+           03 WS-DTL-REGION              PIC X(22).
+           03 WS-DTL-COUNT               PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE.
+           03 FILLER                     PIC X(32)
+               VALUE 'TOTAL CALLS ALL REGIONS/DAYS:'.
+           03 WS-TOT-COUNT                PIC ZZZ,ZZ9.
+       01 WS-SKIPPED-LINE.
+           03 FILLER                     PIC X(40)
+               VALUE 'DATE/REGION COMBINATIONS SKIPPED (FULL):'.
+           03 WS-SKIP-COUNT                PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-SUMMARY UNTIL WS-EOF-SWITCH = 'Y'.
+           PERFORM 3000-PRINT-REPORT.
+           PERFORM 4000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-BUILD-SUMMARY.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TABLE-COUNT
+                      OR WS-FOUND-SWITCH = 'Y'
+               IF WS-SUM-DATE(WS-SUB) = AU-DATE
+                       AND WS-SUM-REGION(WS-SUB) = AU-REGION-NAME
+                   ADD 1 TO WS-SUM-COUNT(WS-SUB)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-SWITCH NOT = 'Y'
+               IF WS-TABLE-COUNT < WS-TABLE-MAX
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE AU-DATE TO WS-SUM-DATE(WS-TABLE-COUNT)
+                   MOVE AU-REGION-NAME TO WS-SUM-REGION(WS-TABLE-COUNT)
+                   MOVE 1 TO WS-SUM-COUNT(WS-TABLE-COUNT)
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-GRAND-TOTAL.
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       3000-PRINT-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM 3100-SORT-SUMMARY.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TABLE-COUNT
+               MOVE WS-SUM-DATE(WS-SUB) TO WS-DTL-DATE
+               MOVE WS-SUM-REGION(WS-SUB) TO WS-DTL-REGION
+               MOVE WS-SUM-COUNT(WS-SUB) TO WS-DTL-COUNT
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE WS-GRAND-TOTAL TO WS-TOT-COUNT.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-SKIPPED-COUNT > 0
+               MOVE WS-SKIPPED-COUNT TO WS-SKIP-COUNT
+               MOVE WS-SKIPPED-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3100-SORT-SUMMARY.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TABLE-COUNT
+               PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                       UNTIL WS-SUB2 > WS-TABLE-COUNT - WS-SUB
+                   MOVE 'N' TO WS-FOUND-SWITCH
+                   IF WS-SUM-DATE(WS-SUB2) > WS-SUM-DATE(WS-SUB2 + 1)
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+                   END-IF
+                   IF WS-SUM-DATE(WS-SUB2) = WS-SUM-DATE(WS-SUB2 + 1)
+                      AND WS-SUM-REGION(WS-SUB2) >
+                          WS-SUM-REGION(WS-SUB2 + 1)
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+                   END-IF
+                   IF WS-FOUND-SWITCH = 'Y'
+                       PERFORM 3200-SWAP-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3200-SWAP-ENTRIES.
+           MOVE WS-SUMMARY-ENTRY(WS-SUB2) TO WS-TEMP-ENTRY.
+           MOVE WS-SUMMARY-ENTRY(WS-SUB2 + 1) TO
+                   WS-SUMMARY-ENTRY(WS-SUB2).
+           MOVE WS-TEMP-ENTRY TO WS-SUMMARY-ENTRY(WS-SUB2 + 1).
+
+       4000-TERMINATE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
