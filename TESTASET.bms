@@ -0,0 +1,42 @@
+***********************************************************
+*  TESTASET - BMS MAPSET FOR THE TESTA REGION LOOKUP      *
+*  MAP TSTAMAP GIVES AN OPERATOR A 3270 SCREEN TO DRIVE    *
+*  TESTA INTERACTIVELY INSTEAD OF ONLY VIA DFHCOMMAREA.    *
+***********************************************************
+TESTASET DFHMSD TYPE=MAP,                                              X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+TSTAMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),                 X
+               INITIAL='TESTA REGION LOOKUP'
+*
+         DFHMDF POS=(3,2),LENGTH=33,ATTRB=(PROT),                      X
+               INITIAL='REQUEST CODE (NA/EMEA/APAC/LATM):'
+REQCD    DFHMDF POS=(3,37),LENGTH=4,ATTRB=(UNPROT,IC,FSET)
+*
+         DFHMDF POS=(5,2),LENGTH=12,ATTRB=(PROT),                      X
+               INITIAL='REGION NAME:'
+REGNAM   DFHMDF POS=(5,16),LENGTH=20,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(6,2),LENGTH=13,ATTRB=(PROT),                      X
+               INITIAL='TIME ZONE   :'
+TMZONE   DFHMDF POS=(6,16),LENGTH=10,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(7,2),LENGTH=13,ATTRB=(PROT),                      X
+               INITIAL='CURRENCY    :'
+CURRCD   DFHMDF POS=(7,16),LENGTH=3,ATTRB=(PROT,BRT)
+*
+ERRMSG   DFHMDF POS=(22,2),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,2),LENGTH=33,ATTRB=(PROT),                     X
+               INITIAL='ENTER=LOOKUP  CLEAR=EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
